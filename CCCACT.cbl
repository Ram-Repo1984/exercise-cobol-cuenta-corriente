@@ -12,11 +12,31 @@
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ENTRADA ASSIGN TO "ENTRADATXT.TXT"
+           SELECT ENTRADA ASSIGN DYNAMIC WS-NOMBRE-ENTRADA
            FILE STATUS IS FS-ENTRADA.
 
            SELECT SALIDA ASSIGN TO "SALIDA-CCCACT.TXT"
            FILE STATUS IS FS-SALIDA.
+
+           SELECT SALIDA-CSV ASSIGN TO "SALIDA-CCCACT.CSV"
+           FILE STATUS IS FS-CSV.
+
+           SELECT SALIDA-EXCEPCIONES ASSIGN TO "SALIDA-EXCEPCIONES.TXT"
+           FILE STATUS IS FS-EXCEP.
+
+           SELECT CHECKPOINT ASSIGN TO "CCCACT-CKPT.TXT"
+           FILE STATUS IS FS-CKPT.
+
+           SELECT LISTA-DIARIOS ASSIGN TO "LISTADO-DIARIOS.TXT"
+           FILE STATUS IS FS-LISTA.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.TXT"
+           FILE STATUS IS FS-PARM.
+
+           SELECT CCCACT-ORDEN ASSIGN TO "CCCACT-ORDEN.WRK".
+
+           SELECT ENTRADA-ORDENADA ASSIGN TO "CCCACT-MENSUAL.WRK"
+           FILE STATUS IS FS-ORDENADA.
        I-O-CONTROL.
 
        DATA DIVISION.
@@ -44,6 +64,102 @@
           RECORDING MODE F.
        01 REG-SALIDA                         PIC X(184).
 
+       FD SALIDA-CSV
+          RECORDING MODE F.
+       01 REG-CSV                            PIC X(100).
+
+       FD SALIDA-EXCEPCIONES
+          RECORDING MODE F.
+       01 REG-EXCEPCION                      PIC X(150).
+
+      *---------------------------------------------------------
+      * FICHERO DE CHECKPOINT: GUARDA LA CLAVE CLIENTE/SUCURSAL/
+      * FECHA/HORA DEL ULTIMO MOVIMIENTO PROCESADO, PARA QUE UN
+      * RERUN DESPUES DE UN ABEND PUEDA SALTAR LO YA HECHO.
+      *---------------------------------------------------------
+       FD CHECKPOINT
+          RECORDING MODE F.
+       01 REG-CHECKPOINT.
+           05 CKPT-CLIENTE                   PIC X(10).
+           05 CKPT-SUCURSAL                  PIC 9(06).
+           05 CKPT-FECHA.
+               10 CKPT-ANIO                  PIC 9(04).
+               10 CKPT-MES                   PIC 9(02).
+               10 CKPT-DIA                   PIC 9(02).
+           05 CKPT-HORA.
+               10 CKPT-HH                    PIC 9(02).
+               10 CKPT-MM                    PIC 9(02).
+               10 CKPT-SS                    PIC 9(02).
+           05 CKPT-LEIDOS                    PIC 9(08).
+           05 CKPT-SALDO-ACTUAL               PIC S9(14)V9(04).
+           05 CKPT-NUM-PAGINA                 PIC 9(04).
+           05 CKPT-LINEAS-EN-PAGINA           PIC 9(04).
+           05 CKPT-EXCEPCIONES               PIC 9(08).
+           05 CKPT-FILTRADOS                 PIC 9(08).
+           05 CKPT-TOTAL-GENERAL             PIC S9(14)V9(04).
+           05 CKPT-TOTALES-TIPO.
+               10 CKPT-TOTALES-TIPO-CANT         PIC 9(03).
+               10 CKPT-TOTALES-TIPO-TABLA OCCURS 20 TIMES.
+                   15 CKPT-TOTALES-TIPO-COD         PIC X(03).
+                   15 CKPT-TOTALES-TIPO-IMPORTE     PIC S9(14)V9(04).
+
+      *---------------------------------------------------------
+      * LISTADO DE FICHEROS DIARIOS A CONSOLIDAR EN EL MODO DE
+      * EXTRACTO MENSUAL, UNO POR LINEA Y EN ORDEN DE FECHA.
+      *---------------------------------------------------------
+       FD LISTA-DIARIOS
+          RECORDING MODE F.
+       01 REG-LISTA-DIARIOS                  PIC X(30).
+
+      *---------------------------------------------------------
+      * TARJETA DE PARAMETROS DE LA CORRIDA: PERMITE RESTRINGIR EL
+      * LISTADO A UN RANGO DE SUCURSALES, UN RANGO DE FECHAS Y/O UN
+      * TIPO DE MOVIMIENTO. CERO/BLANCO EN UN CAMPO SIGNIFICA SIN
+      * FILTRO EN ESE CAMPO. SU AUSENCIA (NO EXISTE PARAMETROS.TXT)
+      * CORRE EL LISTADO COMPLETO, SIN FILTRAR NADA.
+      *---------------------------------------------------------
+       FD PARAMETROS
+          RECORDING MODE F.
+       01 REG-PARAMETROS.
+           05 PARM-SUCURSAL-DESDE            PIC 9(06).
+           05 PARM-SUCURSAL-HASTA            PIC 9(06).
+           05 PARM-FECHA-DESDE               PIC 9(08).
+           05 PARM-FECHA-HASTA               PIC 9(08).
+           05 PARM-TIPO                      PIC X(03).
+
+      *---------------------------------------------------------
+      * FICHERO DE TRABAJO DEL SORT QUE ORDENA, EN EL MODO DE
+      * EXTRACTO MENSUAL, LOS MOVIMIENTOS DE TODOS LOS DIARIOS DE
+      * LISTADO-DIARIOS.TXT POR CLIENTE/SUCURSAL/FECHA/HORA SIN
+      * IMPORTAR DE QUE DIARIO VINO CADA UNO, PARA QUE EL EXTRACTO
+      * QUEDE REALMENTE CONSOLIDADO POR CLIENTE Y NO SOLO POR LOS
+      * DIARIOS CONCATENADOS UNO DETRAS DEL OTRO.
+      *---------------------------------------------------------
+       SD CCCACT-ORDEN.
+       01 SRT-REG-CCCACT.
+           05 SRT-CLIENTE                    PIC X(10).
+           05 SRT-SUCURSAL                   PIC 9(06).
+           05 SRT-CODIGO                     PIC X(03).
+           05 SRT-FECHA.
+               10 SRT-ANIO                    PIC 9(04).
+               10 SRT-MES                     PIC 9(02).
+               10 SRT-DIA                     PIC 9(02).
+           05 SRT-HORA.
+               10 SRT-HH                      PIC 9(02).
+               10 SRT-MM                      PIC 9(02).
+               10 SRT-SS                      PIC 9(02).
+           05 SRT-IMPORTE                     PIC S9(12)V9(04).
+           05 SRT-TIPO                        PIC X(03).
+
+      *---------------------------------------------------------
+      * SALIDA DEL SORT ANTERIOR: MISMO LAYOUT DE REG-CCCACT, PARA
+      * QUE LUEGO SE PUEDA ABRIR Y LEER CON LA MISMA LOGICA QUE
+      * CUALQUIER OTRO ENTRADATXT.TXT DIARIO.
+      *---------------------------------------------------------
+       FD ENTRADA-ORDENADA
+          RECORDING MODE IS F
+          RECORD CONTAINS 52 CHARACTERS.
+       01 REG-ENTRADA-ORDENADA               PIC X(52).
 
 
        WORKING-STORAGE SECTION.
@@ -57,6 +173,35 @@
              88 EOF-ENTRADA                     VALUE "10".
            05 FS-SALIDA                     PIC X(02).
              88 LISTADO-OK                      VALUE "00".
+           05 FS-CSV                        PIC X(02).
+             88 CSV-OK                          VALUE "00".
+           05 FS-EXCEP                      PIC X(02).
+             88 EXCEPCIONES-OK                  VALUE "00".
+           05 FS-CKPT                       PIC X(02).
+             88 CHECKPOINT-OK                   VALUE "00".
+             88 CHECKPOINT-NO-EXISTE             VALUE "35".
+             88 EOF-CHECKPOINT                  VALUE "10".
+           05 FS-LISTA                      PIC X(02).
+             88 LISTA-OK                        VALUE "00".
+             88 LISTA-NO-EXISTE                 VALUE "35".
+             88 EOF-LISTA                       VALUE "10".
+           05 FS-PARM                       PIC X(02).
+             88 PARM-OK                         VALUE "00".
+             88 PARM-NO-EXISTE                  VALUE "35".
+             88 EOF-PARM                        VALUE "10".
+           05 FS-ORDENADA                   PIC X(02).
+             88 ORDENADA-OK                     VALUE "00".
+
+      *---------------------------------------------
+      * VARIABLES PARA EL ABEND CONTROLADO POR ERRORES DE E/S: SE
+      * CARGAN ANTES DE PERFORM 90000-ABEND-ERROR-FICHERO PARA QUE
+      * EL MENSAJE IDENTIFIQUE LA OPERACION Y EL FICHERO QUE FALLO.
+      *---------------------------------------------
+
+       01 WS-CONTROL-ABEND.
+           05 WS-ABEND-OPERACION            PIC X(30) VALUE SPACES.
+           05 WS-ABEND-FICHERO              PIC X(25) VALUE SPACES.
+           05 WS-ABEND-STATUS                PIC X(02) VALUE SPACES.
 
       *---------------------------------------------
       * VARIABLES PARA AUXILIARES DATOS DE ENTRADA.
@@ -76,8 +221,190 @@
                10 AUX-CCCACT-SS             PIC 9(02).
            05 AUX-CCCACT-IMPORTE            PIC S9(12)V9(04).
            05 AUX-CCCACT-TIPO               PIC X(03).
+             88 TIPO-DEBITO-NORMAL              VALUE "101".
+             88 TIPO-DEBITO-COMISION            VALUE "102".
+             88 TIPO-DEBITO-IMPUESTO            VALUE "103".
+             88 TIPO-CREDITO-NORMAL             VALUE "201".
+             88 TIPO-CREDITO-INTERES            VALUE "202".
+             88 TIPO-CREDITO-DEPOSITO           VALUE "203".
+             88 TIPO-REVERSA-DEBITO             VALUE "901".
+             88 TIPO-REVERSA-CREDITO            VALUE "902".
+             88 TIPO-VALIDO                     VALUE "101" "102" "103"
+                                                       "201" "202" "203"
+                                                       "901" "902".
       *-------- 52
 
+      *---------------------------------------------
+      * VARIABLES PARA EL SALDO ACUMULADO POR CUENTA.
+      *---------------------------------------------
+
+       01 WS-CONTROL-SALDO.
+           05 WS-SALDO-ACTUAL               PIC S9(14)V9(04)
+                VALUE ZEROES.
+           05 WS-CLIENTE-ANTERIOR           PIC X(10) VALUE SPACES.
+           05 WS-SUCURSAL-ANTERIOR          PIC 9(06) VALUE ZEROES.
+           05 WS-SW-PRIMERA-LECTURA         PIC X(01) VALUE "S".
+             88 ES-PRIMERA-LECTURA             VALUE "S".
+             88 NO-ES-PRIMERA-LECTURA          VALUE "N".
+           05 WS-IMPORTE-NETO                PIC S9(14)V9(04)
+                VALUE ZEROES.
+
+      *---------------------------------------------
+      * VARIABLES PARA LA VALIDACION DE TIPO E IMPORTE.
+      *---------------------------------------------
+
+       01 WS-CONTROL-VALIDACION.
+           05 WS-SW-MOVIMIENTO              PIC X(01) VALUE "S".
+             88 MOVIMIENTO-VALIDO              VALUE "S".
+             88 MOVIMIENTO-INVALIDO            VALUE "N".
+           05 WS-MOTIVO-EXCEPCION           PIC X(30) VALUE SPACES.
+           05 WS-IMPORTE-MAXIMO             PIC S9(12)V9(04)
+                VALUE 99999999,9999.
+           05 WS-IMPORTE-MINIMO             PIC S9(12)V9(04)
+                VALUE -99999999,9999.
+
+      *---------------------------------------------
+      * VARIABLES PARA LOS FILTROS DE SUCURSAL/FECHA/TIPO TOMADOS
+      * DE LA TARJETA DE PARAMETROS.
+      *---------------------------------------------
+
+       01 WS-CONTROL-FILTROS.
+           05 WS-SW-HAY-FILTROS             PIC X(01) VALUE "N".
+             88 HAY-FILTROS                     VALUE "S".
+           05 WS-SW-PASA-FILTRO             PIC X(01) VALUE "S".
+             88 MOVIMIENTO-PASA-FILTRO          VALUE "S".
+             88 MOVIMIENTO-NO-PASA-FILTRO       VALUE "N".
+           05 WS-FILTRO-SUCURSAL-DESDE      PIC 9(06) VALUE ZEROES.
+           05 WS-FILTRO-SUCURSAL-HASTA      PIC 9(06) VALUE 999999.
+           05 WS-FILTRO-FECHA-DESDE         PIC 9(08) VALUE ZEROES.
+           05 WS-FILTRO-FECHA-HASTA         PIC 9(08) VALUE 99999999.
+           05 WS-FILTRO-TIPO                PIC X(03) VALUE SPACES.
+           05 WS-FECHA-COMPARA              PIC 9(08) VALUE ZEROES.
+
+      *---------------------------------------------
+      * VARIABLES PARA EL MODO DE CORRIDA (DIARIO O EXTRACTO
+      * MENSUAL) Y PARA EL NOMBRE DINAMICO DE ENTRADA.
+      *---------------------------------------------
+
+       01 WS-CONTROL-MODO.
+           05 WS-NOMBRE-ENTRADA             PIC X(30)
+                VALUE "ENTRADATXT.TXT".
+           05 WS-MODO-CORRIDA               PIC X(01) VALUE "D".
+             88 MODO-DIARIO                     VALUE "D".
+             88 MODO-MENSUAL                    VALUE "M".
+           05 WS-NOMBRE-DIARIO-ACTUAL       PIC X(30) VALUE SPACES.
+           05 WS-SUBTOTAL-DIA               PIC S9(14)V9(04)
+                VALUE ZEROES.
+
+      *---------------------------------------------
+      * VARIABLES PARA DETECTAR, EN EL EXTRACTO MENSUAL, EL CAMBIO
+      * DE CLIENTE/SUCURSAL/FECHA QUE CIERRA UN SUBTOTAL DIARIO Y
+      * ABRE EL SIGUIENTE, SOBRE EL UNICO FICHERO YA ORDENADO POR
+      * EL SORT DE 15000-PROCESO-MENSUAL.
+      *---------------------------------------------
+
+       01 WS-CONTROL-SUBTOTAL.
+           05 WS-SW-PRIMER-SUBTOTAL         PIC X(01) VALUE "S".
+             88 ES-PRIMER-SUBTOTAL              VALUE "S".
+             88 NO-ES-PRIMER-SUBTOTAL           VALUE "N".
+           05 WS-CLIENTE-ANT-SUBTOTAL       PIC X(10) VALUE SPACES.
+           05 WS-SUCURSAL-ANT-SUBTOTAL      PIC 9(06) VALUE ZEROES.
+           05 WS-FECHA-ANT-SUBTOTAL.
+               10 ANT-SUBT-ANIO               PIC 9(04).
+               10 ANT-SUBT-MES                PIC 9(02).
+               10 ANT-SUBT-DIA                PIC 9(02).
+
+       01 WS-LINEA-SUBTOTAL-DIA.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-ETIQ-SUBTOTAL-DIA          PIC X(13)
+                VALUE "SUBTOTAL DIA ".
+           05 WS-SUBTOTAL-FECHA.
+               10 SUBT-DIA                  PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE "/".
+               10 SUBT-MES                  PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE "/".
+               10 SUBT-ANIO                 PIC 9(04).
+           05 FILLER                       PIC X(05) VALUE SPACES.
+           05 WS-SUBTOTAL-IMPORTE
+                PIC -ZZ.ZZZ.ZZZ.ZZZ.Z99,9999.
+
+      *---------------------------------------------
+      * VARIABLES PARA EL CHECKPOINT/RESTART.
+      *---------------------------------------------
+
+       01 WS-CONTROL-CHECKPOINT.
+           05 WS-SW-CHECKPOINT              PIC X(01) VALUE "N".
+             88 HAY-CHECKPOINT                  VALUE "S".
+             88 NO-HAY-CHECKPOINT               VALUE "N".
+           05 WS-INTERVALO-CHECKPOINT       PIC 9(05) VALUE 00500.
+           05 WS-CONT-DESDE-CHECKPOINT      PIC 9(05) VALUE ZEROES.
+           05 WS-CONT-SALTEADOS             PIC 9(08) VALUE ZEROES.
+
+      *---------------------------------------------
+      * VARIABLES PARA LOS TOTALES DE CONTROL.
+      *---------------------------------------------
+
+       01 WS-CONTADORES.
+           05 WS-CONT-LEIDOS                PIC 9(08) VALUE ZEROES.
+           05 WS-CONT-EXCEPCIONES           PIC 9(08) VALUE ZEROES.
+           05 WS-CONT-FILTRADOS             PIC 9(08) VALUE ZEROES.
+           05 WS-TOTAL-GENERAL              PIC S9(14)V9(04)
+                VALUE ZEROES.
+
+      *---------------------------------------------
+      * VARIABLES PARA EL SALTO DE PAGINA DEL LISTADO: CADA
+      * WS-LINEAS-POR-PAGINA RENGLONES DE DETALLE SE REIMPRIME LA
+      * CABECERA EN UNA PAGINA NUEVA, NUMERADA EN WS-NUM-PAGINA.
+      *---------------------------------------------
+
+       01 WS-CONTROL-PAGINACION.
+           05 WS-NUM-PAGINA                 PIC 9(04) VALUE 0001.
+           05 WS-LINEAS-EN-PAGINA           PIC 9(04) VALUE ZEROES.
+           05 WS-LINEAS-POR-PAGINA          PIC 9(04) VALUE 0050.
+
+       01 WS-TOTALES-TIPO.
+           05 WS-TOTALES-TIPO-CANT          PIC 9(03) VALUE ZEROES.
+           05 WS-TOTALES-TIPO-TABLA OCCURS 20 TIMES
+                                     INDEXED BY WS-IDX-TIPO.
+               10 WS-TOTALES-TIPO-COD       PIC X(03).
+               10 WS-TOTALES-TIPO-IMPORTE   PIC S9(14)V9(04).
+
+       01 WS-LINEA-EN-BLANCO                PIC X(01) VALUE SPACES.
+
+       01 WS-LINEA-TOTAL-TIPO.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-ETIQ-TOTAL-TIPO            PIC X(17)
+                VALUE "TOTAL TIPO ".
+           05 WS-TOT-TIPO-COD               PIC X(03).
+           05 FILLER                       PIC X(05) VALUE SPACES.
+           05 WS-TOT-TIPO-IMPORTE
+                PIC -ZZ.ZZZ.ZZZ.ZZZ.Z99,9999.
+
+       01 WS-LINEA-TOTAL-GENERAL.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-ETIQ-TOTAL-GENERAL         PIC X(25)
+                VALUE "TOTAL GENERAL IMPORTE...".
+           05 WS-TOT-GENERAL-IMPORTE
+                PIC -ZZ.ZZZ.ZZZ.ZZZ.Z99,9999.
+
+       01 WS-LINEA-TOTAL-LEIDOS.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-ETIQ-TOTAL-LEIDOS          PIC X(25)
+                VALUE "REGISTROS LEIDOS........".
+           05 WS-TOT-LEIDOS                 PIC ZZZ.ZZZ.ZZ9.
+
+       01 WS-LINEA-TOTAL-EXCEPCIONES.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-ETIQ-TOTAL-EXCEPCIONES     PIC X(25)
+                VALUE "REGISTROS CON EXCEPCION.".
+           05 WS-TOT-EXCEPCIONES            PIC ZZZ.ZZZ.ZZ9.
+
+       01 WS-LINEA-TOTAL-FILTRADOS.
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 WS-ETIQ-TOTAL-FILTRADOS       PIC X(25)
+                VALUE "REGISTROS FILTRADOS.....".
+           05 WS-TOT-FILTRADOS              PIC ZZZ.ZZZ.ZZ9.
+
        01 WS-FECHA-PROCESO-SISTEMA.
            05 WS-PROCESO-ANIO               PIC 9(04).
            05 WS-PROCESO-MES                PIC 9(02).
@@ -91,7 +418,9 @@
            05 FILLER                       PIC X(45) VALUE SPACES.
            05 WS-TITULO                    PIC X(41)
                 VALUE "LISTADO DE CUENTAS CORRIENTES ACTUALIZADO".
-           05 FILLER                       PIC X(45) VALUE SPACES.
+           05 FILLER                       PIC X(34) VALUE SPACES.
+           05 WS-ETIQ-PAGINA                PIC X(07) VALUE "PAGINA ".
+           05 WS-CAB-NUM-PAGINA             PIC ZZZ9.
 
 
        01 WS-SUBTITULOS.
@@ -126,7 +455,10 @@
            05 FILLER                       PIC X(10).
            05 COLUMNA-TIPO                 PIC X(18)
                  VALUE "TIPO DE MOVIMIENTO".
-           05 FILLER                       PIC X(14).
+           05 FILLER                       PIC X(06).
+           05 COLUMNA-SALDO                PIC X(05)
+                 VALUE "SALDO".
+           05 FILLER                       PIC X(08).
 
 
        01 WS-DATOS-CCCACT.
@@ -154,11 +486,72 @@
            05 WS-DATO-IMPORTE              PIC $ZZZ.ZZZ.ZZZ.Z99,9999.
            05 FILLER                       PIC X(15).
            05 WS-DATO-TIPO                 PIC X(03).
-           05 FILLER                       PIC X(70) VALUE SPACES.
+           05 WS-DATO-MARCA                PIC X(01) VALUE SPACE.
+           05 FILLER                       PIC X(04).
+           05 WS-DATO-SALDO                PIC -ZZ.ZZZ.ZZZ.ZZZ.Z99,9999.
+           05 FILLER                       PIC X(20) VALUE SPACES.
       *------ 130
       *--------------------------><--------><---------------------------
 
-       01 LINEA-TITULO-PRINCIPAL           PIC X(133) VALUE SPACES.
+       01 LINEA-TITULO-PRINCIPAL           PIC X(184) VALUE SPACES.
+
+      *---------------------------------------------------------
+      * LINEA DEL EXPORT EN FORMATO DELIMITADO (CSV) CON LOS
+      * MISMOS DATOS DEL MOVIMIENTO, PARA CARGA EN PLANILLA U
+      * OTRO SISTEMA. SE USA ";" COMO SEPARADOR DE CAMPOS PORQUE
+      * EL PUNTO DECIMAL DEL PROGRAMA ES LA COMA (VER SPECIAL-
+      * NAMES), Y LA "," FORMA PARTE DEL IMPORTE.
+      *---------------------------------------------------------
+
+       01 WS-LINEA-CSV.
+           05 WS-CSV-CLIENTE               PIC X(10).
+           05 WS-CSV-SEP1                  PIC X(01) VALUE ";".
+           05 WS-CSV-SUCURSAL              PIC 9(06).
+           05 WS-CSV-SEP2                  PIC X(01) VALUE ";".
+           05 WS-CSV-CODIGO                PIC X(03).
+           05 WS-CSV-SEP3                  PIC X(01) VALUE ";".
+           05 WS-CSV-FECHA.
+               10 WS-CSV-ANIO               PIC 9(04).
+               10 FILLER                    PIC X(01) VALUE "-".
+               10 WS-CSV-MES                PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE "-".
+               10 WS-CSV-DIA                PIC 9(02).
+           05 WS-CSV-SEP4                  PIC X(01) VALUE ";".
+           05 WS-CSV-HORA.
+               10 WS-CSV-HH                 PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE ":".
+               10 WS-CSV-MM                 PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE ":".
+               10 WS-CSV-SS                 PIC 9(02).
+           05 WS-CSV-SEP5                  PIC X(01) VALUE ";".
+           05 WS-CSV-IMPORTE                PIC -(13)9,9999.
+           05 WS-CSV-SEP6                  PIC X(01) VALUE ";".
+           05 WS-CSV-TIPO                   PIC X(03).
+
+      *---------------------------------------------------------
+      * LINEA DEL FICHERO DE EXCEPCIONES: EL MOVIMIENTO RECHAZADO
+      * TAL COMO VINO EN ENTRADATXT.TXT MAS EL MOTIVO DEL RECHAZO.
+      *---------------------------------------------------------
+
+       01 WS-LINEA-EXCEPCION.
+           05 EXCEP-CLIENTE                PIC X(10).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 EXCEP-SUCURSAL                PIC 9(06).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 EXCEP-CODIGO                  PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 EXCEP-FECHA.
+               10 EXCEP-DIA                 PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE "/".
+               10 EXCEP-MES                 PIC 9(02).
+               10 FILLER                    PIC X(01) VALUE "/".
+               10 EXCEP-ANIO                PIC 9(04).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 EXCEP-IMPORTE                 PIC -ZZZ.ZZZ.ZZZ.Z99,9999.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 EXCEP-TIPO                    PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 EXCEP-MOTIVO                  PIC X(30).
 
 
        PROCEDURE DIVISION.
@@ -173,55 +566,317 @@
            MOVE WS-PROCESO-DIA             TO WS-DIA
 
 
+           PERFORM 10010-LEER-PARAMETROS
+           THRU 10010-F-LEER-PARAMETROS.
+
            PERFORM 10000-INICIO
            THRU 10000-F-INICIO.
 
-           PERFORM 20000-PROCESO
-           THRU 20000-F-PROCESO
-           UNTIL EOF-ENTRADA.
+           IF MODO-MENSUAL THEN
+               PERFORM 15000-PROCESO-MENSUAL
+               THRU 15000-F-PROCESO-MENSUAL
+           ELSE
+               PERFORM 10300-INICIAR-ENTRADA-DIARIA
+               THRU 10300-F-INICIAR-ENTRADA-DIARIA
+
+               PERFORM 20000-PROCESO
+               THRU 20000-F-PROCESO
+               UNTIL EOF-ENTRADA
+           END-IF.
 
            PERFORM 30000-FIN-PGM
            THRU 30000-F-FIN-PGM.
 
            STOP RUN.
 
+      *-----------------------------------------------------------
+      * LEE LA TARJETA DE PARAMETROS DE LA CORRIDA (PARAMETROS.TXT)
+      * SI EXISTE, PARA RESTRINGIR EL LISTADO POR RANGO DE SUCURSAL,
+      * RANGO DE FECHAS Y/O TIPO DE MOVIMIENTO. SU AUSENCIA DEJA LA
+      * CORRIDA SIN FILTROS, COMO SIEMPRE.
+      *-----------------------------------------------------------
+       10010-LEER-PARAMETROS.
+
+           OPEN INPUT PARAMETROS.
+
+           IF PARM-OK THEN
+               READ PARAMETROS
+               IF PARM-OK THEN
+                   SET HAY-FILTROS TO TRUE
+                   MOVE PARM-SUCURSAL-DESDE TO WS-FILTRO-SUCURSAL-DESDE
+                   IF PARM-SUCURSAL-HASTA = ZEROES THEN
+                       MOVE 999999          TO WS-FILTRO-SUCURSAL-HASTA
+                   ELSE
+                       MOVE PARM-SUCURSAL-HASTA
+                                            TO WS-FILTRO-SUCURSAL-HASTA
+                   END-IF
+                   MOVE PARM-FECHA-DESDE   TO WS-FILTRO-FECHA-DESDE
+                   IF PARM-FECHA-HASTA = ZEROES THEN
+                       MOVE 99999999       TO WS-FILTRO-FECHA-HASTA
+                   ELSE
+                       MOVE PARM-FECHA-HASTA TO WS-FILTRO-FECHA-HASTA
+                   END-IF
+                   MOVE PARM-TIPO          TO WS-FILTRO-TIPO
+               ELSE
+                   IF NOT EOF-PARM THEN
+                       MOVE "LECTURA"          TO WS-ABEND-OPERACION
+                       MOVE "PARAMETROS.TXT"   TO WS-ABEND-FICHERO
+                       MOVE FS-PARM            TO WS-ABEND-STATUS
+                       PERFORM 90000-ABEND-ERROR-FICHERO
+                       THRU 90000-F-ABEND-ERROR-FICHERO
+                   END-IF
+               END-IF
+               CLOSE PARAMETROS
+           ELSE
+               IF NOT PARM-NO-EXISTE THEN
+                   MOVE "APERTURA"         TO WS-ABEND-OPERACION
+                   MOVE "PARAMETROS.TXT"   TO WS-ABEND-FICHERO
+                   MOVE FS-PARM            TO WS-ABEND-STATUS
+                   PERFORM 90000-ABEND-ERROR-FICHERO
+                   THRU 90000-F-ABEND-ERROR-FICHERO
+               END-IF
+           END-IF.
+
+       10010-F-LEER-PARAMETROS.
+           EXIT.
+
        10000-INICIO.
+           PERFORM 10050-DETERMINAR-MODO
+           THRU 10050-F-DETERMINAR-MODO.
+
+           IF MODO-DIARIO THEN
+               PERFORM 10100-LEER-CHECKPOINT
+               THRU 10100-F-LEER-CHECKPOINT
+           END-IF.
+
            PERFORM 11000-ABRIR-FICHERO
            THRU 11000-F-ABRIR-FICHERO.
 
-           PERFORM 50000-IMPRIMIR-CABECERAS
-           THRU 50000-F-IMPRIMIR-CABECERAS.
+           IF NOT HAY-CHECKPOINT THEN
+               PERFORM 50000-IMPRIMIR-CABECERAS
+               THRU 50000-F-IMPRIMIR-CABECERAS
+           END-IF.
 
-           PERFORM 12000-PRIMER-LECTURA
-           THRU 12000-F-PRIMER-LECTURA.
+       10000-F-INICIO.
+           EXIT.
 
-           PERFORM 13000-MOVER-DETALLES
-           THRU 13000-F-MOVER-DETALLES.
+      *-----------------------------------------------------------
+      * DETECTA SI LA CORRIDA ES EL LISTADO DIARIO DE SIEMPRE O LA
+      * CONSOLIDACION DE UN EXTRACTO MENSUAL: SI EXISTE EL CONTROL
+      * LISTADO-DIARIOS.TXT CON LOS DIARIOS A CONSOLIDAR, LA
+      * CORRIDA PASA A MODO MENSUAL.
+      *-----------------------------------------------------------
+       10050-DETERMINAR-MODO.
 
-           PERFORM 51000-IMPRIMIR-DATOS
-           THRU 51000-F-IMPRIMIR-DATOS.
+           OPEN INPUT LISTA-DIARIOS.
 
-       10000-F-INICIO.
+           IF LISTA-OK THEN
+               SET MODO-MENSUAL TO TRUE
+               CLOSE LISTA-DIARIOS
+           ELSE
+               IF LISTA-NO-EXISTE THEN
+                   SET MODO-DIARIO TO TRUE
+               ELSE
+                   MOVE "APERTURA"            TO WS-ABEND-OPERACION
+                   MOVE "LISTADO-DIARIOS.TXT" TO WS-ABEND-FICHERO
+                   MOVE FS-LISTA              TO WS-ABEND-STATUS
+                   PERFORM 90000-ABEND-ERROR-FICHERO
+                   THRU 90000-F-ABEND-ERROR-FICHERO
+               END-IF
+           END-IF.
+
+       10050-F-DETERMINAR-MODO.
            EXIT.
 
-       11000-ABRIR-FICHERO.
-           OPEN INPUT ENTRADA
-                OUTPUT SALIDA.
+      *-----------------------------------------------------------
+      * ABRE EL UNICO ENTRADATXT.TXT DEL MODO DIARIO, RETOMA DESDE
+      * EL CHECKPOINT SI CORRESPONDE Y PROCESA EL PRIMER MOVIMIENTO
+      * (EL RESTO SE PROCESA EN EL BUCLE DE 20000-PROCESO).
+      *-----------------------------------------------------------
+       10300-INICIAR-ENTRADA-DIARIA.
+
+           OPEN INPUT ENTRADA.
 
            IF ENTRADA-OK THEN
                DISPLAY "APERTURA DE FICHERO SIN ERRORES"
                DISPLAY "-- " FS-ENTRADA
+           ELSE
+               MOVE "APERTURA"        TO WS-ABEND-OPERACION
+               MOVE WS-NOMBRE-ENTRADA TO WS-ABEND-FICHERO
+               MOVE FS-ENTRADA        TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           PERFORM 10200-AVANZAR-A-CHECKPOINT
+           THRU 10200-F-AVANZAR-A-CHECKPOINT.
+
+           PERFORM 12000-PRIMER-LECTURA
+           THRU 12000-F-PRIMER-LECTURA.
+
+           IF NOT EOF-ENTRADA THEN
+               PERFORM 20050-PROCESAR-MOVIMIENTO-ACTUAL
+               THRU 20050-F-PROCESAR-MOVIMIENTO-ACTUAL
+           END-IF.
+
+       10300-F-INICIAR-ENTRADA-DIARIA.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * LEE EL CHECKPOINT DE UNA CORRIDA ANTERIOR, SI EXISTE, PARA
+      * SABER DESDE QUE MOVIMIENTO HAY QUE RETOMAR ESTA CORRIDA.
+      *-----------------------------------------------------------
+       10100-LEER-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT.
+
+           IF CHECKPOINT-OK THEN
+               READ CHECKPOINT
+               IF CHECKPOINT-OK THEN
+                   SET HAY-CHECKPOINT TO TRUE
+                   MOVE CKPT-LEIDOS         TO WS-CONT-LEIDOS
+                   MOVE CKPT-CLIENTE        TO WS-CLIENTE-ANTERIOR
+                   MOVE CKPT-SUCURSAL       TO WS-SUCURSAL-ANTERIOR
+                   MOVE CKPT-SALDO-ACTUAL   TO WS-SALDO-ACTUAL
+                   MOVE CKPT-NUM-PAGINA     TO WS-NUM-PAGINA
+                   MOVE CKPT-LINEAS-EN-PAGINA TO WS-LINEAS-EN-PAGINA
+                   MOVE CKPT-EXCEPCIONES     TO WS-CONT-EXCEPCIONES
+                   MOVE CKPT-FILTRADOS       TO WS-CONT-FILTRADOS
+                   MOVE CKPT-TOTAL-GENERAL   TO WS-TOTAL-GENERAL
+                   MOVE CKPT-TOTALES-TIPO   TO WS-TOTALES-TIPO
+                   SET NO-ES-PRIMERA-LECTURA TO TRUE
+                   DISPLAY "RETOMANDO DESPUES DE CHECKPOINT -- "
+                           CKPT-CLIENTE " " CKPT-SUCURSAL
+               ELSE
+                   IF NOT EOF-CHECKPOINT THEN
+                       MOVE "LECTURA"          TO WS-ABEND-OPERACION
+                       MOVE "CCCACT-CKPT.TXT"   TO WS-ABEND-FICHERO
+                       MOVE FS-CKPT             TO WS-ABEND-STATUS
+                       PERFORM 90000-ABEND-ERROR-FICHERO
+                       THRU 90000-F-ABEND-ERROR-FICHERO
+                   END-IF
+               END-IF
+               CLOSE CHECKPOINT
+           ELSE
+               IF NOT CHECKPOINT-NO-EXISTE THEN
+                   MOVE "APERTURA"         TO WS-ABEND-OPERACION
+                   MOVE "CCCACT-CKPT.TXT"  TO WS-ABEND-FICHERO
+                   MOVE FS-CKPT            TO WS-ABEND-STATUS
+                   PERFORM 90000-ABEND-ERROR-FICHERO
+                   THRU 90000-F-ABEND-ERROR-FICHERO
+               END-IF
+           END-IF.
+
+       10100-F-LEER-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * SI HAY CHECKPOINT, AVANZA SOBRE ENTRADA SIN PROCESAR NADA
+      * HASTA CONSUMIR LOS WS-CONT-LEIDOS MOVIMIENTOS YA PROCESADOS
+      * EN LA CORRIDA ANTERIOR, PARA QUE LA PRIMERA LECTURA SIGUIENTE
+      * TRAIGA EL PRIMER MOVIMIENTO TODAVIA NO PROCESADO. SE CUENTA
+      * POR CANTIDAD DE REGISTROS (CKPT-LEIDOS) Y NO POR LA CLAVE
+      * CLIENTE/SUCURSAL/FECHA/HORA DEL ULTIMO MOVIMIENTO, PORQUE
+      * CCCACT-HORA SOLO TIENE RESOLUCION DE SEGUNDOS Y DOS
+      * MOVIMIENTOS DEL MISMO CLIENTE/SUCURSAL EN EL MISMO SEGUNDO
+      * PRODUCIRIAN LA MISMA CLAVE, HACIENDO AMBIGUO CUAL DE ELLOS
+      * FUE REALMENTE EL ULTIMO PROCESADO.
+      *-----------------------------------------------------------
+       10200-AVANZAR-A-CHECKPOINT.
+
+           IF HAY-CHECKPOINT THEN
+               MOVE ZEROES TO WS-CONT-SALTEADOS
+
+               PERFORM 12000-PRIMER-LECTURA
+               THRU 12000-F-PRIMER-LECTURA
+
+               PERFORM 10210-SALTAR-HASTA-CHECKPOINT
+               THRU 10210-F-SALTAR-HASTA-CHECKPOINT
+               UNTIL EOF-ENTRADA
+                  OR WS-CONT-SALTEADOS >= WS-CONT-LEIDOS
+
+               IF EOF-ENTRADA THEN
+                   DISPLAY "ENTRADA TIENE MENOS REGISTROS QUE LOS "
+                           "YA PROCESADOS SEGUN EL CHECKPOINT -- EL "
+                           "FICHERO PUDO HABER CAMBIADO ENTRE "
+                           "CORRIDAS."
+                   MOVE "LECTURA"          TO WS-ABEND-OPERACION
+                   MOVE WS-NOMBRE-ENTRADA  TO WS-ABEND-FICHERO
+                   MOVE "99"               TO WS-ABEND-STATUS
+                   PERFORM 90000-ABEND-ERROR-FICHERO
+                   THRU 90000-F-ABEND-ERROR-FICHERO
+               END-IF
+           END-IF.
+
+       10200-F-AVANZAR-A-CHECKPOINT.
+           EXIT.
+
+       10210-SALTAR-HASTA-CHECKPOINT.
+           ADD 1 TO WS-CONT-SALTEADOS.
+           IF WS-CONT-SALTEADOS < WS-CONT-LEIDOS THEN
+               PERFORM 12000-PRIMER-LECTURA
+               THRU 12000-F-PRIMER-LECTURA
+           END-IF.
+       10210-F-SALTAR-HASTA-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * ABRE LOS FICHEROS DE SALIDA. SI SE ESTA RETOMANDO DESPUES
+      * DE UN CHECKPOINT, SE ABREN EN EXTEND PARA CONSERVAR LO YA
+      * IMPRESO EN LA CORRIDA ANTERIOR EN LUGAR DE TRUNCARLO.
+      *-----------------------------------------------------------
+       11000-ABRIR-FICHERO.
+           IF HAY-CHECKPOINT THEN
+               OPEN EXTEND SALIDA
+                    EXTEND SALIDA-CSV
+                    EXTEND SALIDA-EXCEPCIONES
+           ELSE
+               OPEN OUTPUT SALIDA
+                    OUTPUT SALIDA-CSV
+                    OUTPUT SALIDA-EXCEPCIONES
            END-IF.
 
            IF NOT LISTADO-OK THEN
                DISPLAY "LISTADO DE SALIDAD CON ERRORES."
                DISPLAY "-- " FS-SALIDA
+               MOVE "APERTURA"            TO WS-ABEND-OPERACION
+               MOVE "SALIDA-CCCACT.TXT"   TO WS-ABEND-FICHERO
+               MOVE FS-SALIDA             TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           IF NOT CSV-OK THEN
+               DISPLAY "EXPORT CSV DE SALIDA CON ERRORES."
+               DISPLAY "-- " FS-CSV
+               MOVE "APERTURA"            TO WS-ABEND-OPERACION
+               MOVE "SALIDA-CCCACT.CSV"   TO WS-ABEND-FICHERO
+               MOVE FS-CSV                TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           IF NOT EXCEPCIONES-OK THEN
+               DISPLAY "FICHERO DE EXCEPCIONES CON ERRORES."
+               DISPLAY "-- " FS-EXCEP
+               MOVE "APERTURA"              TO WS-ABEND-OPERACION
+               MOVE "SALIDA-EXCEPCIONES.TXT" TO WS-ABEND-FICHERO
+               MOVE FS-EXCEP                TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
            END-IF.
        11000-F-ABRIR-FICHERO.
            EXIT.
 
        12000-PRIMER-LECTURA.
            READ ENTRADA INTO AUX-CCCACT.
+           IF NOT ENTRADA-OK AND NOT EOF-ENTRADA THEN
+               MOVE "LECTURA"         TO WS-ABEND-OPERACION
+               MOVE WS-NOMBRE-ENTRADA TO WS-ABEND-FICHERO
+               MOVE FS-ENTRADA        TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
        12000-F-PRIMER-LECTURA.
            EXIT.
 
@@ -242,52 +897,792 @@
            MOVE AUX-CCCACT-IMPORTE TO WS-DATO-IMPORTE.
            MOVE AUX-CCCACT-TIPO TO WS-DATO-TIPO.
 
+           PERFORM 13100-ACTUALIZAR-SALDO
+           THRU 13100-F-ACTUALIZAR-SALDO.
+
+           PERFORM 13200-ACUMULAR-TOTALES
+           THRU 13200-F-ACUMULAR-TOTALES.
+
+           PERFORM 13300-GENERAR-CSV
+           THRU 13300-F-GENERAR-CSV.
+
        13000-F-MOVER-DETALLES.
            EXIT.
 
+      *-----------------------------------------------------------
+      * ACTUALIZA EL SALDO ACUMULADO DE LA CUENTA CLIENTE/SUCURSAL.
+      * SE REINICIA EN CERO CADA VEZ QUE CAMBIA LA CLAVE
+      * CLIENTE/SUCURSAL RESPECTO DEL MOVIMIENTO ANTERIOR. LAS
+      * REVERSAS/AJUSTES (TIPO-REVERSA-DEBITO/CREDITO) SE MARCAN EN
+      * EL LISTADO Y SE NETEAN CONTRA EL MOVIMIENTO ORIGINAL EN VEZ
+      * DE SUMARSE CON SU SIGNO DE ORIGEN.
+      *-----------------------------------------------------------
+       13100-ACTUALIZAR-SALDO.
+
+           IF ES-PRIMERA-LECTURA
+              OR AUX-CCCACT-CLIENTE NOT = WS-CLIENTE-ANTERIOR
+              OR AUX-CCCACT-SUCURSAL NOT = WS-SUCURSAL-ANTERIOR THEN
+               MOVE ZEROES TO WS-SALDO-ACTUAL
+               SET NO-ES-PRIMERA-LECTURA TO TRUE
+           END-IF.
+
+           PERFORM 13120-CALCULAR-IMPORTE-NETO
+           THRU 13120-F-CALCULAR-IMPORTE-NETO.
+
+           ADD WS-IMPORTE-NETO TO WS-SALDO-ACTUAL.
+
+           MOVE AUX-CCCACT-CLIENTE TO WS-CLIENTE-ANTERIOR.
+           MOVE AUX-CCCACT-SUCURSAL TO WS-SUCURSAL-ANTERIOR.
+
+           MOVE WS-SALDO-ACTUAL TO WS-DATO-SALDO.
+
+       13100-F-ACTUALIZAR-SALDO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * UNA REVERSA DE DEBITO SIEMPRE IMPACTA EL SALDO COMO UN
+      * CREDITO (SUMA EL VALOR ABSOLUTO) Y UNA REVERSA DE CREDITO
+      * SIEMPRE IMPACTA COMO UN DEBITO (RESTA EL VALOR ABSOLUTO),
+      * CUALQUIERA SEA EL SIGNO CON QUE VINO GRABADO EL IMPORTE EN
+      * ENTRADATXT.TXT, PARA QUE LA REVERSA CANCELE EFECTIVAMENTE
+      * AL MOVIMIENTO ORIGINAL QUE AJUSTA. TAMBIEN MARCA LA REVERSA
+      * EN EL RENGLON DE DETALLE DEL LISTADO.
+      *-----------------------------------------------------------
+       13120-CALCULAR-IMPORTE-NETO.
+
+           MOVE SPACE TO WS-DATO-MARCA.
+           MOVE AUX-CCCACT-IMPORTE TO WS-IMPORTE-NETO.
+
+           EVALUATE TRUE
+               WHEN TIPO-REVERSA-DEBITO
+                   MOVE "*" TO WS-DATO-MARCA
+                   IF AUX-CCCACT-IMPORTE < 0 THEN
+                       COMPUTE WS-IMPORTE-NETO = AUX-CCCACT-IMPORTE * -1
+                   END-IF
+               WHEN TIPO-REVERSA-CREDITO
+                   MOVE "*" TO WS-DATO-MARCA
+                   IF AUX-CCCACT-IMPORTE > 0 THEN
+                       COMPUTE WS-IMPORTE-NETO = AUX-CCCACT-IMPORTE * -1
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       13120-F-CALCULAR-IMPORTE-NETO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * ACUMULA LOS CONTADORES Y TOTALES DE CONTROL DEL LISTADO:
+      * REGISTROS LEIDOS, TOTAL POR TIPO DE MOVIMIENTO Y TOTAL
+      * GENERAL, PARA LA FILA DE CONTROL AL PIE DE SALIDA-CCCACT.
+      *-----------------------------------------------------------
+       13200-ACUMULAR-TOTALES.
+
+           ADD AUX-CCCACT-IMPORTE TO WS-TOTAL-GENERAL.
+           ADD AUX-CCCACT-IMPORTE TO WS-SUBTOTAL-DIA.
+
+           SET WS-IDX-TIPO TO 1.
+           SEARCH WS-TOTALES-TIPO-TABLA
+               AT END
+                   PERFORM 13210-AGREGAR-TIPO-NUEVO
+                   THRU 13210-F-AGREGAR-TIPO-NUEVO
+               WHEN WS-TOTALES-TIPO-COD (WS-IDX-TIPO) = AUX-CCCACT-TIPO
+                   ADD AUX-CCCACT-IMPORTE
+                   TO WS-TOTALES-TIPO-IMPORTE (WS-IDX-TIPO)
+           END-SEARCH.
+
+       13200-F-ACUMULAR-TOTALES.
+           EXIT.
+
+       13210-AGREGAR-TIPO-NUEVO.
+           ADD 1 TO WS-TOTALES-TIPO-CANT.
+           SET WS-IDX-TIPO TO WS-TOTALES-TIPO-CANT.
+           MOVE AUX-CCCACT-TIPO TO WS-TOTALES-TIPO-COD (WS-IDX-TIPO).
+           MOVE AUX-CCCACT-IMPORTE
+                TO WS-TOTALES-TIPO-IMPORTE (WS-IDX-TIPO).
+       13210-F-AGREGAR-TIPO-NUEVO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * GENERA LA LINEA DELIMITADA (CSV) DEL MOVIMIENTO ACTUAL EN
+      * SALIDA-CCCACT.CSV, A PARTIR DE LOS MISMOS DATOS DE
+      * AUX-CCCACT YA USADOS PARA EL LISTADO DE COLUMNAS FIJAS.
+      *-----------------------------------------------------------
+       13300-GENERAR-CSV.
+
+           MOVE AUX-CCCACT-CLIENTE TO WS-CSV-CLIENTE.
+           MOVE AUX-CCCACT-SUCURSAL TO WS-CSV-SUCURSAL.
+           MOVE AUX-CCCACT-CODIGO TO WS-CSV-CODIGO.
+
+           MOVE AUX-CCCACT-ANIO TO WS-CSV-ANIO.
+           MOVE AUX-CCCACT-MES TO WS-CSV-MES.
+           MOVE AUX-CCCACT-DIA TO WS-CSV-DIA.
+
+           MOVE AUX-CCCACT-HH TO WS-CSV-HH.
+           MOVE AUX-CCCACT-MM TO WS-CSV-MM.
+           MOVE AUX-CCCACT-SS TO WS-CSV-SS.
+
+           MOVE AUX-CCCACT-IMPORTE TO WS-CSV-IMPORTE.
+           MOVE AUX-CCCACT-TIPO TO WS-CSV-TIPO.
+
+           WRITE REG-CSV FROM WS-LINEA-CSV.
+
+           IF NOT CSV-OK THEN
+               MOVE "ESCRITURA"          TO WS-ABEND-OPERACION
+               MOVE "SALIDA-CCCACT.CSV"  TO WS-ABEND-FICHERO
+               MOVE FS-CSV               TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+       13300-F-GENERAR-CSV.
+           EXIT.
+
        20000-PROCESO.
 
            PERFORM 12000-PRIMER-LECTURA
            THRU 12000-F-PRIMER-LECTURA.
 
-           PERFORM 13000-MOVER-DETALLES
-           THRU 13000-F-MOVER-DETALLES.
-
-           PERFORM 51000-IMPRIMIR-DATOS
-           THRU 51000-F-IMPRIMIR-DATOS.
+           IF NOT EOF-ENTRADA THEN
+               PERFORM 20050-PROCESAR-MOVIMIENTO-ACTUAL
+               THRU 20050-F-PROCESAR-MOVIMIENTO-ACTUAL
+           END-IF.
 
        20000-F-PROCESO.
            EXIT.
 
+      *-----------------------------------------------------------
+      * VALIDA, IMPRIME O RECHAZA EL MOVIMIENTO QUE ACABA DE
+      * LEERSE EN AUX-CCCACT Y ACTUALIZA EL CHECKPOINT SI
+      * CORRESPONDE. USADA TANTO POR EL PRIMER MOVIMIENTO DE CADA
+      * ENTRADA COMO POR EL RESTO EN 20000-PROCESO.
+      *-----------------------------------------------------------
+       20050-PROCESAR-MOVIMIENTO-ACTUAL.
+
+           ADD 1 TO WS-CONT-LEIDOS.
+
+           PERFORM 20060-FILTRAR-MOVIMIENTO
+           THRU 20060-F-FILTRAR-MOVIMIENTO.
+
+           IF MOVIMIENTO-PASA-FILTRO THEN
+               PERFORM 20100-VALIDAR-MOVIMIENTO
+               THRU 20100-F-VALIDAR-MOVIMIENTO
+
+               IF MOVIMIENTO-VALIDO THEN
+                   IF MODO-MENSUAL THEN
+                       PERFORM 15020-CONTROLAR-SUBTOTAL-DIA
+                       THRU 15020-F-CONTROLAR-SUBTOTAL-DIA
+                   END-IF
+
+                   PERFORM 13000-MOVER-DETALLES
+                   THRU 13000-F-MOVER-DETALLES
+
+                   PERFORM 51000-IMPRIMIR-DATOS
+                   THRU 51000-F-IMPRIMIR-DATOS
+               ELSE
+                   PERFORM 20200-GRABAR-EXCEPCION
+                   THRU 20200-F-GRABAR-EXCEPCION
+               END-IF
+           ELSE
+               ADD 1 TO WS-CONT-FILTRADOS
+           END-IF.
+
+           IF MODO-DIARIO THEN
+               ADD 1 TO WS-CONT-DESDE-CHECKPOINT
+               IF WS-CONT-DESDE-CHECKPOINT
+                     >= WS-INTERVALO-CHECKPOINT THEN
+                   PERFORM 20400-GRABAR-CHECKPOINT
+                   THRU 20400-F-GRABAR-CHECKPOINT
+                   MOVE ZEROES TO WS-CONT-DESDE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       20050-F-PROCESAR-MOVIMIENTO-ACTUAL.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * APLICA LOS FILTROS DE SUCURSAL/FECHA/TIPO DE LA TARJETA DE
+      * PARAMETROS (SI LA HUBO). UN MOVIMIENTO QUE NO PASA EL
+      * FILTRO SE DESCARTA DEL LISTADO SIN VALIDARSE NI GRABARSE
+      * COMO EXCEPCION -- SOLO SE CUENTA EN WS-CONT-FILTRADOS.
+      *-----------------------------------------------------------
+       20060-FILTRAR-MOVIMIENTO.
+
+           SET MOVIMIENTO-PASA-FILTRO TO TRUE.
+
+           IF HAY-FILTROS THEN
+               MOVE AUX-CCCACT-FECHA TO WS-FECHA-COMPARA
+
+               IF AUX-CCCACT-SUCURSAL < WS-FILTRO-SUCURSAL-DESDE THEN
+                   SET MOVIMIENTO-NO-PASA-FILTRO TO TRUE
+               END-IF
+
+               IF MOVIMIENTO-PASA-FILTRO
+                 AND AUX-CCCACT-SUCURSAL > WS-FILTRO-SUCURSAL-HASTA THEN
+                   SET MOVIMIENTO-NO-PASA-FILTRO TO TRUE
+               END-IF
+
+               IF MOVIMIENTO-PASA-FILTRO
+                 AND WS-FECHA-COMPARA < WS-FILTRO-FECHA-DESDE THEN
+                   SET MOVIMIENTO-NO-PASA-FILTRO TO TRUE
+               END-IF
+
+               IF MOVIMIENTO-PASA-FILTRO
+                 AND WS-FECHA-COMPARA > WS-FILTRO-FECHA-HASTA THEN
+                   SET MOVIMIENTO-NO-PASA-FILTRO TO TRUE
+               END-IF
+
+               IF MOVIMIENTO-PASA-FILTRO
+                 AND WS-FILTRO-TIPO NOT = SPACES
+                 AND AUX-CCCACT-TIPO NOT = WS-FILTRO-TIPO THEN
+                   SET MOVIMIENTO-NO-PASA-FILTRO TO TRUE
+               END-IF
+           END-IF.
+
+       20060-F-FILTRAR-MOVIMIENTO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * VALIDA EL TIPO DE MOVIMIENTO CONTRA EL LISTADO DE CODIGOS
+      * CONOCIDOS DEL BANCO Y EL IMPORTE CONTRA CERO Y CONTRA UN
+      * RANGO RAZONABLE, PARA DETECTAR REGISTROS SOSPECHOSOS ANTES
+      * DE DARLOS POR BUENOS EN EL LISTADO.
+      *-----------------------------------------------------------
+       20100-VALIDAR-MOVIMIENTO.
+
+           SET MOVIMIENTO-VALIDO TO TRUE.
+           MOVE SPACES TO WS-MOTIVO-EXCEPCION.
+
+           EVALUATE TRUE
+               WHEN NOT TIPO-VALIDO
+                   SET MOVIMIENTO-INVALIDO TO TRUE
+                   MOVE "TIPO DE MOVIMIENTO INVALIDO"
+                        TO WS-MOTIVO-EXCEPCION
+               WHEN AUX-CCCACT-IMPORTE = 0
+                   SET MOVIMIENTO-INVALIDO TO TRUE
+                   MOVE "IMPORTE EN CERO" TO WS-MOTIVO-EXCEPCION
+               WHEN AUX-CCCACT-IMPORTE > WS-IMPORTE-MAXIMO
+                 OR AUX-CCCACT-IMPORTE < WS-IMPORTE-MINIMO
+                   SET MOVIMIENTO-INVALIDO TO TRUE
+                   MOVE "IMPORTE FUERA DE RANGO"
+                        TO WS-MOTIVO-EXCEPCION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       20100-F-VALIDAR-MOVIMIENTO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * GRABA EL REGISTRO RECHAZADO EN SALIDA-EXCEPCIONES.TXT JUNTO
+      * CON EL MOTIVO DEL RECHAZO, SIN VOLCARLO AL LISTADO NI
+      * SUMARLO AL SALDO O A LOS TOTALES DE CONTROL.
+      *-----------------------------------------------------------
+       20200-GRABAR-EXCEPCION.
+
+           ADD 1 TO WS-CONT-EXCEPCIONES.
+
+           MOVE AUX-CCCACT-CLIENTE TO EXCEP-CLIENTE.
+           MOVE AUX-CCCACT-SUCURSAL TO EXCEP-SUCURSAL.
+           MOVE AUX-CCCACT-CODIGO TO EXCEP-CODIGO.
+           MOVE AUX-CCCACT-DIA TO EXCEP-DIA.
+           MOVE AUX-CCCACT-MES TO EXCEP-MES.
+           MOVE AUX-CCCACT-ANIO TO EXCEP-ANIO.
+           MOVE AUX-CCCACT-IMPORTE TO EXCEP-IMPORTE.
+           MOVE AUX-CCCACT-TIPO TO EXCEP-TIPO.
+           MOVE WS-MOTIVO-EXCEPCION TO EXCEP-MOTIVO.
+
+           WRITE REG-EXCEPCION FROM WS-LINEA-EXCEPCION.
+
+           IF NOT EXCEPCIONES-OK THEN
+               MOVE "ESCRITURA"              TO WS-ABEND-OPERACION
+               MOVE "SALIDA-EXCEPCIONES.TXT" TO WS-ABEND-FICHERO
+               MOVE FS-EXCEP                 TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+       20200-F-GRABAR-EXCEPCION.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * PERSISTE LA CLAVE DEL ULTIMO MOVIMIENTO PROCESADO EN EL
+      * FICHERO DE CHECKPOINT, PARA QUE UN RERUN DESPUES DE UN
+      * ABEND PUEDA RETOMAR SIN REPROCESAR NI REIMPRIMIR LO YA
+      * VOLCADO A SALIDA-CCCACT.TXT.
+      *-----------------------------------------------------------
+       20400-GRABAR-CHECKPOINT.
+
+           MOVE AUX-CCCACT-CLIENTE TO CKPT-CLIENTE.
+           MOVE AUX-CCCACT-SUCURSAL TO CKPT-SUCURSAL.
+           MOVE AUX-CCCACT-FECHA TO CKPT-FECHA.
+           MOVE AUX-CCCACT-HORA TO CKPT-HORA.
+           MOVE WS-CONT-LEIDOS TO CKPT-LEIDOS.
+           MOVE WS-SALDO-ACTUAL TO CKPT-SALDO-ACTUAL.
+           MOVE WS-NUM-PAGINA TO CKPT-NUM-PAGINA.
+           MOVE WS-LINEAS-EN-PAGINA TO CKPT-LINEAS-EN-PAGINA.
+           MOVE WS-CONT-EXCEPCIONES TO CKPT-EXCEPCIONES.
+           MOVE WS-CONT-FILTRADOS TO CKPT-FILTRADOS.
+           MOVE WS-TOTAL-GENERAL TO CKPT-TOTAL-GENERAL.
+           MOVE WS-TOTALES-TIPO TO CKPT-TOTALES-TIPO.
+
+           OPEN OUTPUT CHECKPOINT.
+
+           IF NOT CHECKPOINT-OK THEN
+               MOVE "APERTURA"          TO WS-ABEND-OPERACION
+               MOVE "CCCACT-CKPT.TXT"   TO WS-ABEND-FICHERO
+               MOVE FS-CKPT             TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           WRITE REG-CHECKPOINT.
+
+           IF NOT CHECKPOINT-OK THEN
+               MOVE "ESCRITURA"         TO WS-ABEND-OPERACION
+               MOVE "CCCACT-CKPT.TXT"   TO WS-ABEND-FICHERO
+               MOVE FS-CKPT             TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           CLOSE CHECKPOINT.
+
+       20400-F-GRABAR-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * AL TERMINAR UNA CORRIDA COMPLETA SIN ABEND SE VACIA EL
+      * CHECKPOINT: SI QUEDARA EL ULTIMO REGISTRADO, LA PROXIMA
+      * CORRIDA (CON UN ENTRADATXT.TXT DE OTRO DIA) INTENTARIA
+      * SALTAR HASTA UNA CLAVE QUE YA NO EXISTE Y SE SALTEARIA
+      * TODO EL FICHERO NUEVO.
+      *-----------------------------------------------------------
+       20500-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           IF NOT CHECKPOINT-OK THEN
+               MOVE "APERTURA"          TO WS-ABEND-OPERACION
+               MOVE "CCCACT-CKPT.TXT"   TO WS-ABEND-FICHERO
+               MOVE FS-CKPT             TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+           CLOSE CHECKPOINT.
+       20500-F-LIMPIAR-CHECKPOINT.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * MODO EXTRACTO MENSUAL: RECORRE LISTADO-DIARIOS.TXT, QUE
+      * TRAE UN NOMBRE DE FICHERO DIARIO POR LINEA (MISMO LAYOUT
+      * DE REG-CCCACT), Y LOS ORDENA A TODOS JUNTOS POR
+      * CLIENTE/SUCURSAL/FECHA/HORA ANTES DE IMPRIMIR, PARA QUE EL
+      * EXTRACTO QUEDE REALMENTE CONSOLIDADO POR CLIENTE Y NO SOLO
+      * POR COMO VINIERON CONCATENADOS LOS DIARIOS. 15015-CARGAR-
+      * DIARIOS ES LA INPUT PROCEDURE DEL SORT: ABRE CADA DIARIO DE
+      * LA LISTA POR TURNO Y LIBERA SUS MOVIMIENTOS A CCCACT-ORDEN.
+      * EL RESULTADO ORDENADO QUEDA EN ENTRADA-ORDENADA, QUE SE LEE
+      * DESPUES CON LA MISMA LOGICA DE LECTURA DE UN DIARIO COMUN
+      * (12000-PRIMER-LECTURA/20000-PROCESO), REPUNTANDO WS-NOMBRE-
+      * ENTRADA A SU NOMBRE. EL SALDO CORRIDO DE 13100-ACTUALIZAR-
+      * SALDO SIGUE SIN REINICIARSE MAS QUE POR CAMBIO DE CLIENTE/
+      * SUCURSAL, PERO AHORA ESO PRODUCE UN SALDO CONTINUO REAL A
+      * LO LARGO DEL MES PORQUE LOS MOVIMIENTOS DE UN MISMO CLIENTE
+      * QUEDAN JUNTOS SIN IMPORTAR DE QUE DIARIO VINIERON. EL
+      * SUBTOTAL DIARIO DE 15020/15030 SE CONTROLA POR QUIEBRE DE
+      * CLIENTE/SUCURSAL/FECHA SOBRE EL FICHERO YA ORDENADO, EN VEZ
+      * DE POR LIMITE DE FICHERO DIARIO.
+      *-----------------------------------------------------------
+       15000-PROCESO-MENSUAL.
+
+           SORT CCCACT-ORDEN
+               ON ASCENDING KEY SRT-CLIENTE SRT-SUCURSAL
+                                SRT-FECHA SRT-HORA
+               INPUT PROCEDURE IS 15015-CARGAR-DIARIOS
+               GIVING ENTRADA-ORDENADA.
+
+           IF SORT-RETURN NOT = ZERO THEN
+               MOVE "SORT"               TO WS-ABEND-OPERACION
+               MOVE "CCCACT-ORDEN.WRK"   TO WS-ABEND-FICHERO
+               MOVE SORT-RETURN          TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           MOVE "CCCACT-MENSUAL.WRK" TO WS-NOMBRE-ENTRADA.
+
+           OPEN INPUT ENTRADA.
+
+           IF NOT ENTRADA-OK THEN
+               MOVE "APERTURA"        TO WS-ABEND-OPERACION
+               MOVE WS-NOMBRE-ENTRADA TO WS-ABEND-FICHERO
+               MOVE FS-ENTRADA        TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           PERFORM 12000-PRIMER-LECTURA
+           THRU 12000-F-PRIMER-LECTURA.
+
+           IF NOT EOF-ENTRADA THEN
+               PERFORM 20050-PROCESAR-MOVIMIENTO-ACTUAL
+               THRU 20050-F-PROCESAR-MOVIMIENTO-ACTUAL
+           END-IF.
+
+           PERFORM 20000-PROCESO
+           THRU 20000-F-PROCESO
+           UNTIL EOF-ENTRADA.
+
+           IF NO-ES-PRIMER-SUBTOTAL THEN
+               PERFORM 15030-IMPRIMIR-SUBTOTAL-DIA
+               THRU 15030-F-IMPRIMIR-SUBTOTAL-DIA
+           END-IF.
+
+           CLOSE ENTRADA.
+
+       15000-F-PROCESO-MENSUAL.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * INPUT PROCEDURE DEL SORT: RECORRE LISTADO-DIARIOS.TXT Y
+      * CARGA, UNO POR UNO, TODOS LOS MOVIMIENTOS DE CADA DIARIO
+      * QUE MENCIONA.
+      *-----------------------------------------------------------
+       15015-CARGAR-DIARIOS.
+
+           OPEN INPUT LISTA-DIARIOS.
+
+           IF NOT LISTA-OK THEN
+               MOVE "APERTURA"            TO WS-ABEND-OPERACION
+               MOVE "LISTADO-DIARIOS.TXT" TO WS-ABEND-FICHERO
+               MOVE FS-LISTA              TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           PERFORM 15005-LEER-NOMBRE-DIARIO
+           THRU 15005-F-LEER-NOMBRE-DIARIO.
+
+           PERFORM 15010-CARGAR-UN-DIARIO
+           THRU 15010-F-CARGAR-UN-DIARIO
+           UNTIL EOF-LISTA.
+
+           CLOSE LISTA-DIARIOS.
+
+       15015-F-CARGAR-DIARIOS.
+           EXIT.
+
+       15005-LEER-NOMBRE-DIARIO.
+           READ LISTA-DIARIOS INTO WS-NOMBRE-DIARIO-ACTUAL.
+           IF NOT LISTA-OK AND NOT EOF-LISTA THEN
+               MOVE "LECTURA"             TO WS-ABEND-OPERACION
+               MOVE "LISTADO-DIARIOS.TXT" TO WS-ABEND-FICHERO
+               MOVE FS-LISTA              TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+       15005-F-LEER-NOMBRE-DIARIO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * ABRE UN DIARIO DE LA LISTA Y LIBERA TODOS SUS MOVIMIENTOS
+      * AL SORT, PARA LUEGO PASAR AL SIGUIENTE NOMBRE DE
+      * LISTADO-DIARIOS.TXT.
+      *-----------------------------------------------------------
+       15010-CARGAR-UN-DIARIO.
+
+           MOVE WS-NOMBRE-DIARIO-ACTUAL TO WS-NOMBRE-ENTRADA.
+
+           OPEN INPUT ENTRADA.
+
+           IF NOT ENTRADA-OK THEN
+               MOVE "APERTURA"        TO WS-ABEND-OPERACION
+               MOVE WS-NOMBRE-ENTRADA TO WS-ABEND-FICHERO
+               MOVE FS-ENTRADA        TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           PERFORM 12000-PRIMER-LECTURA
+           THRU 12000-F-PRIMER-LECTURA.
+
+           PERFORM 15011-LIBERAR-MOVIMIENTO
+           THRU 15011-F-LIBERAR-MOVIMIENTO
+           UNTIL EOF-ENTRADA.
+
+           CLOSE ENTRADA.
+
+           PERFORM 15005-LEER-NOMBRE-DIARIO
+           THRU 15005-F-LEER-NOMBRE-DIARIO.
+
+       15010-F-CARGAR-UN-DIARIO.
+           EXIT.
+
+       15011-LIBERAR-MOVIMIENTO.
+           MOVE AUX-CCCACT TO SRT-REG-CCCACT.
+           RELEASE SRT-REG-CCCACT.
+
+           PERFORM 12000-PRIMER-LECTURA
+           THRU 12000-F-PRIMER-LECTURA.
+
+       15011-F-LIBERAR-MOVIMIENTO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * DETECTA, SOBRE EL FICHERO YA ORDENADO DEL EXTRACTO MENSUAL,
+      * EL QUIEBRE DE CLIENTE/SUCURSAL/FECHA QUE CIERRA EL SUBTOTAL
+      * DEL DIA ANTERIOR Y ABRE EL DEL SIGUIENTE -- EL MISMO PATRON
+      * DE QUIEBRE DE CLAVE QUE 13100-ACTUALIZAR-SALDO YA USA PARA
+      * EL SALDO CORRIDO.
+      *-----------------------------------------------------------
+       15020-CONTROLAR-SUBTOTAL-DIA.
+
+           IF NOT ES-PRIMER-SUBTOTAL
+             AND (AUX-CCCACT-CLIENTE NOT = WS-CLIENTE-ANT-SUBTOTAL
+               OR AUX-CCCACT-SUCURSAL NOT = WS-SUCURSAL-ANT-SUBTOTAL
+               OR AUX-CCCACT-ANIO NOT = ANT-SUBT-ANIO
+               OR AUX-CCCACT-MES NOT = ANT-SUBT-MES
+               OR AUX-CCCACT-DIA NOT = ANT-SUBT-DIA) THEN
+               PERFORM 15030-IMPRIMIR-SUBTOTAL-DIA
+               THRU 15030-F-IMPRIMIR-SUBTOTAL-DIA
+               MOVE ZEROES TO WS-SUBTOTAL-DIA
+           END-IF.
+
+           SET NO-ES-PRIMER-SUBTOTAL TO TRUE.
+           MOVE AUX-CCCACT-CLIENTE  TO WS-CLIENTE-ANT-SUBTOTAL.
+           MOVE AUX-CCCACT-SUCURSAL TO WS-SUCURSAL-ANT-SUBTOTAL.
+           MOVE AUX-CCCACT-ANIO     TO ANT-SUBT-ANIO.
+           MOVE AUX-CCCACT-MES      TO ANT-SUBT-MES.
+           MOVE AUX-CCCACT-DIA      TO ANT-SUBT-DIA.
+
+       15020-F-CONTROLAR-SUBTOTAL-DIA.
+           EXIT.
+
+       15030-IMPRIMIR-SUBTOTAL-DIA.
+
+           MOVE ANT-SUBT-DIA       TO SUBT-DIA.
+           MOVE ANT-SUBT-MES       TO SUBT-MES.
+           MOVE ANT-SUBT-ANIO      TO SUBT-ANIO.
+           MOVE WS-SUBTOTAL-DIA    TO WS-SUBTOTAL-IMPORTE.
+
+           WRITE REG-SALIDA FROM WS-LINEA-SUBTOTAL-DIA.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+       15030-F-IMPRIMIR-SUBTOTAL-DIA.
+           EXIT.
+
        30000-FIN-PGM.
-           CLOSE ENTRADA SALIDA.
+           PERFORM 31000-TOTALES-CONTROL
+           THRU 31000-F-TOTALES-CONTROL.
+
+           IF MODO-DIARIO THEN
+               PERFORM 20500-LIMPIAR-CHECKPOINT
+               THRU 20500-F-LIMPIAR-CHECKPOINT
+
+               CLOSE ENTRADA
+               IF NOT ENTRADA-OK THEN
+                   MOVE "CIERRE"          TO WS-ABEND-OPERACION
+                   MOVE WS-NOMBRE-ENTRADA TO WS-ABEND-FICHERO
+                   MOVE FS-ENTRADA        TO WS-ABEND-STATUS
+                   PERFORM 90000-ABEND-ERROR-FICHERO
+                   THRU 90000-F-ABEND-ERROR-FICHERO
+               END-IF
+           END-IF.
+
+           CLOSE SALIDA.
+           IF NOT LISTADO-OK THEN
+               MOVE "CIERRE"              TO WS-ABEND-OPERACION
+               MOVE "SALIDA-CCCACT.TXT"   TO WS-ABEND-FICHERO
+               MOVE FS-SALIDA             TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           CLOSE SALIDA-CSV.
+           IF NOT CSV-OK THEN
+               MOVE "CIERRE"              TO WS-ABEND-OPERACION
+               MOVE "SALIDA-CCCACT.CSV"   TO WS-ABEND-FICHERO
+               MOVE FS-CSV                TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+           CLOSE SALIDA-EXCEPCIONES.
+           IF NOT EXCEPCIONES-OK THEN
+               MOVE "CIERRE"                 TO WS-ABEND-OPERACION
+               MOVE "SALIDA-EXCEPCIONES.TXT" TO WS-ABEND-FICHERO
+               MOVE FS-EXCEP                 TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
        30000-F-FIN-PGM.
            EXIT.
 
+      *-----------------------------------------------------------
+      * IMPRIME LA FILA DE TOTALES DE CONTROL AL PIE DEL LISTADO:
+      * REGISTROS LEIDOS, TOTAL POR TIPO Y TOTAL GENERAL, PARA
+      * RECONCILIAR LA SALIDA CONTRA EL FICHERO DE ENTRADA.
+      *-----------------------------------------------------------
+       31000-TOTALES-CONTROL.
+
+           WRITE REG-SALIDA FROM WS-LINEA-EN-BLANCO
+           AFTER ADVANCING 2 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+           PERFORM 31100-IMPRIMIR-TOTAL-TIPO
+           THRU 31100-F-IMPRIMIR-TOTAL-TIPO
+           VARYING WS-IDX-TIPO FROM 1 BY 1
+           UNTIL WS-IDX-TIPO > WS-TOTALES-TIPO-CANT.
+
+           MOVE WS-TOTAL-GENERAL TO WS-TOT-GENERAL-IMPORTE.
+           MOVE WS-LINEA-TOTAL-GENERAL TO LINEA-TITULO-PRINCIPAL.
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 1 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+           MOVE WS-CONT-LEIDOS TO WS-TOT-LEIDOS.
+           MOVE WS-LINEA-TOTAL-LEIDOS TO LINEA-TITULO-PRINCIPAL.
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 1 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+           MOVE WS-CONT-EXCEPCIONES TO WS-TOT-EXCEPCIONES.
+           MOVE WS-LINEA-TOTAL-EXCEPCIONES TO LINEA-TITULO-PRINCIPAL.
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 1 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+           MOVE WS-CONT-FILTRADOS TO WS-TOT-FILTRADOS.
+           MOVE WS-LINEA-TOTAL-FILTRADOS TO LINEA-TITULO-PRINCIPAL.
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 1 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+       31000-F-TOTALES-CONTROL.
+           EXIT.
+
+       31100-IMPRIMIR-TOTAL-TIPO.
+           MOVE WS-TOTALES-TIPO-COD (WS-IDX-TIPO) TO WS-TOT-TIPO-COD.
+           MOVE WS-TOTALES-TIPO-IMPORTE (WS-IDX-TIPO)
+                TO WS-TOT-TIPO-IMPORTE.
+           MOVE WS-LINEA-TOTAL-TIPO TO LINEA-TITULO-PRINCIPAL.
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 1 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+       31100-F-IMPRIMIR-TOTAL-TIPO.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * IMPRIME LA CABECERA DE 3 RENGLONES (TITULO/PAGINA, BANCO Y
+      * FECHA, COLUMNAS) AL COMIENZO DEL LISTADO Y CADA VEZ QUE
+      * 51000-IMPRIMIR-DATOS DETECTA QUE SE LLENO LA PAGINA.
+      *-----------------------------------------------------------
        50000-IMPRIMIR-CABECERAS.
 
+           MOVE WS-NUM-PAGINA TO WS-CAB-NUM-PAGINA.
+
            MOVE WS-CABECERA-PRINCIPAL TO LINEA-TITULO-PRINCIPAL.
            WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
-           AFTER ADVANCING 1 LINES.
+           AFTER ADVANCING PAGE.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
 
            MOVE WS-SUBTITULOS TO LINEA-TITULO-PRINCIPAL.
            WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
            AFTER ADVANCING 1 LINES.
 
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
            MOVE WS-COLUMNAS TO LINEA-TITULO-PRINCIPAL.
            WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
            AFTER ADVANCING 1 LINES.
 
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+           MOVE ZEROES TO WS-LINEAS-EN-PAGINA.
+
        50000-F-IMPRIMIR-CABECERAS.
            EXIT.
 
+      *-----------------------------------------------------------
+      * IMPRIME UN RENGLON DE DETALLE. AL LLEGAR A
+      * WS-LINEAS-POR-PAGINA RENGLONES EN LA PAGINA ACTUAL, SALTA
+      * DE PAGINA Y REIMPRIME LA CABECERA CON EL NUMERO DE PAGINA
+      * SIGUIENTE ANTES DE SEGUIR IMPRIMIENDO.
+      *-----------------------------------------------------------
        51000-IMPRIMIR-DATOS.
+
+           IF WS-LINEAS-EN-PAGINA >= WS-LINEAS-POR-PAGINA THEN
+               ADD 1 TO WS-NUM-PAGINA
+               PERFORM 50000-IMPRIMIR-CABECERAS
+               THRU 50000-F-IMPRIMIR-CABECERAS
+           END-IF.
+
            MOVE WS-DATOS-CCCACT TO LINEA-TITULO-PRINCIPAL.
            WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
            AFTER ADVANCING 2 LINES.
+
+           PERFORM 90100-VERIFICAR-SALIDA
+           THRU 90100-F-VERIFICAR-SALIDA.
+
+           ADD 1 TO WS-LINEAS-EN-PAGINA.
+
        51000-F-IMPRIMIR-DATOS.
            EXIT.
 
+      *-----------------------------------------------------------
+      * VERIFICA EL FILE STATUS DE SALIDA-CCCACT.TXT DESPUES DE
+      * CADA WRITE. SE USA UNA SOLA VEZ DESDE CADA PARAGRAFO QUE
+      * ESCRIBE EN SALIDA EN VEZ DE REPETIR EL IF EN CADA UNO.
+      *-----------------------------------------------------------
+       90100-VERIFICAR-SALIDA.
+
+           IF NOT LISTADO-OK THEN
+               MOVE "ESCRITURA"       TO WS-ABEND-OPERACION
+               MOVE "SALIDA-CCCACT.TXT" TO WS-ABEND-FICHERO
+               MOVE FS-SALIDA          TO WS-ABEND-STATUS
+               PERFORM 90000-ABEND-ERROR-FICHERO
+               THRU 90000-F-ABEND-ERROR-FICHERO
+           END-IF.
+
+       90100-F-VERIFICAR-SALIDA.
+           EXIT.
+
+      *-----------------------------------------------------------
+      * ABEND CONTROLADO POR UN ERROR DE E/S INESPERADO: INFORMA LA
+      * OPERACION, EL FICHERO Y EL FILE STATUS QUE LO CAUSARON Y
+      * TERMINA LA CORRIDA CON RETURN-CODE DISTINTO DE CERO PARA QUE
+      * EL JCL/SCRIPT QUE INVOCA AL PROGRAMA LO DETECTE COMO FALLIDO.
+      *-----------------------------------------------------------
+       90000-ABEND-ERROR-FICHERO.
+
+           DISPLAY "*** CCCACT -- ABEND POR ERROR DE E/S ***".
+           DISPLAY "OPERACION.....: " WS-ABEND-OPERACION.
+           DISPLAY "FICHERO.......: " WS-ABEND-FICHERO.
+           DISPLAY "FILE STATUS...: " WS-ABEND-STATUS.
+
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       90000-F-ABEND-ERROR-FICHERO.
+           EXIT.
 
 
 
